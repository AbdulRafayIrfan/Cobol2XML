@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                   BASESCAN.
+000300 AUTHOR.                       KJM.
+000400 INSTALLATION.                 DATA PROCESSING.
+000500 DATE-WRITTEN.                 08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY
+000900*
+001000*  DATE       BY   DESCRIPTION
+001100*  ---------- ---- -------------------------------------------
+001200*  2026-08-08 KJM  ORIGINAL ISSUE.  NIGHTLY BATCH JOB THAT RE-
+001300*                  APPLIES BASE_JB'S EDIT RULES AGAINST EVERY
+001400*                  TRANSACTION LOADED THROUGH THE FILE-UPLOAD
+001500*                  INTERFACE (WHICH NEVER PASSES THROUGH THE
+001600*                  ONLINE SCREENS, AND SO NEVER RUNS THROUGH
+001700*                  BASE_JB ON ITS OWN) AND LISTS EVERY RECORD
+001800*                  WHOSE ACTION-CODE OR CUSTOMER-NAME FIELD
+001900*                  WOULD NOT HAVE PASSED BASE_JB'S CHECKS.
+002000*  2026-08-08 KJM  SETS BJB-SUPPRESS-AUDIT-SW SO THIS NIGHTLY
+002100*                  SWEEP OVER EVERY TRANSACTION DOESN'T FLOOD
+002200*                  BASE-AUDIT-LOG WITH SYNTHETIC BATCH ENTRIES.
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.              IBM-370.
+002700 OBJECT-COMPUTER.              IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TRANSACTION-FILE ASSIGN TO ORDRTRAN
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT EXCEPTION-RPT-FILE ASSIGN TO BASEXCPT
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TRANSACTION-FILE.
+003700     COPY TRANFLDS.
+003800 FD  EXCEPTION-RPT-FILE.
+003900 01  RPT-LINE                   PIC X(100).
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-EOF-SW                  PIC X(01) VALUE "N".
+004200     88  WS-EOF-REACHED         VALUE "Y".
+004300 77  WS-EXCEPTION-COUNT         PIC 9(05) COMP-3 VALUE 0.
+004400 77  WS-EXCEPTION-DISP          PIC ZZZZ9.
+004500 77  WS-WORK-CODE               PIC X(32).
+004600 77  WS-WORK-NAME               PIC X(32).
+004700 01  WS-RPT-DETAIL.
+004800     05  FILLER                 PIC X(05) VALUE "TRAN ".
+004900     05  WS-RPT-TRAN-ID         PIC X(08).
+005000     05  FILLER                 PIC X(03) VALUE "  -".
+005100     05  WS-RPT-FIELD           PIC X(12).
+005200     05  FILLER                 PIC X(03) VALUE " - ".
+005300     05  WS-RPT-ORIGINAL        PIC X(32).
+005400     05  FILLER                 PIC X(04) VALUE " -> ".
+005500     05  WS-RPT-EXPECTED        PIC X(32).
+005600*----------------------------------------------------------------*
+005700*    THE BASE_JB CALLING LAYOUT - SHARED COPYBOOK, SO THIS
+005800*    DRIVER CANNOT DRIFT OUT OF STEP WITH BASE_JB ITSELF.
+005900*----------------------------------------------------------------*
+006000     COPY BASEFLDS.
+006100 PROCEDURE DIVISION.
+006200*----------------------------------------------------------------*
+006300*    0000-MAINLINE
+006400*----------------------------------------------------------------*
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006700     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+006800         UNTIL WS-EOF-REACHED.
+006900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007000     GOBACK.
+007100*----------------------------------------------------------------*
+007200*    1000-INITIALIZE
+007300*----------------------------------------------------------------*
+007400 1000-INITIALIZE.
+007500     MOVE "BATCH001" TO BJB-TERM-ID.
+007600     MOVE "BASESCAN" TO BJB-USER-ID.
+007700     MOVE "Y"        TO BJB-SUPPRESS-AUDIT-SW.
+007800     MOVE 2          TO BJB-FIELD-COUNT.
+007900     MOVE 1   TO BJB-ENTRY-LEN (1).
+008000     MOVE "U" TO BJB-ENTRY-MODE (1).
+008100     MOVE "C" TO BJB-ENTRY-TYPE (1).
+008200     MOVE 30  TO BJB-ENTRY-LEN (2).
+008300     MOVE "U" TO BJB-ENTRY-MODE (2).
+008400     MOVE "F" TO BJB-ENTRY-TYPE (2).
+008500     OPEN INPUT TRANSACTION-FILE.
+008600     OPEN OUTPUT EXCEPTION-RPT-FILE.
+008700     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*----------------------------------------------------------------*
+009100*    2000-PROCESS-TRANSACTION - RUN THE ACTION-CODE AND CUSTOMER
+009200*    NAME FIELDS THROUGH BASE_JB ON A WORK COPY (THE TRANSACTION
+009300*    FILE ITSELF IS NEVER CHANGED) AND REPORT ANY DIFFERENCE
+009400*----------------------------------------------------------------*
+009500 2000-PROCESS-TRANSACTION.
+009600     MOVE SPACES TO WS-WORK-CODE.
+009700     MOVE TRAN-ACTION-CODE TO WS-WORK-CODE (1:1).
+009800     MOVE WS-WORK-CODE TO BJB-ENTRY-CHAR (1).
+009900     MOVE SPACES TO WS-WORK-NAME.
+010000     MOVE TRAN-CUSTOMER-NAME TO WS-WORK-NAME (1:30).
+010100     MOVE WS-WORK-NAME TO BJB-ENTRY-CHAR (2).
+010200     CALL "BASE_JB" USING BJB-CALL-PARMS.
+010300     PERFORM 2100-CHECK-ACTION-CODE THRU 2100-EXIT.
+010400     PERFORM 2200-CHECK-CUSTOMER-NAME THRU 2200-EXIT.
+010500     PERFORM 8000-READ-TRANSACTION THRU 8000-EXIT.
+010600 2000-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------*
+010900*    2100-CHECK-ACTION-CODE
+011000*----------------------------------------------------------------*
+011100 2100-CHECK-ACTION-CODE.
+011200     IF BJB-ENTRY-CHAR (1) (1:1) NOT = TRAN-ACTION-CODE
+011300             OR BJB-FLD-BADCD (1)
+011400         ADD 1 TO WS-EXCEPTION-COUNT
+011500         MOVE TRAN-ID              TO WS-RPT-TRAN-ID
+011600         MOVE "ACTION-CODE"        TO WS-RPT-FIELD
+011700         MOVE TRAN-ACTION-CODE     TO WS-RPT-ORIGINAL
+011800         MOVE BJB-ENTRY-CHAR (1)   TO WS-RPT-EXPECTED
+011900         WRITE RPT-LINE FROM WS-RPT-DETAIL
+012000     END-IF.
+012100 2100-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------------*
+012400*    2200-CHECK-CUSTOMER-NAME
+012500*----------------------------------------------------------------*
+012600 2200-CHECK-CUSTOMER-NAME.
+012700     IF BJB-ENTRY-CHAR (2) (1:30) NOT = TRAN-CUSTOMER-NAME
+012800         ADD 1 TO WS-EXCEPTION-COUNT
+012900         MOVE TRAN-ID              TO WS-RPT-TRAN-ID
+013000         MOVE "CUST-NAME"          TO WS-RPT-FIELD
+013100         MOVE TRAN-CUSTOMER-NAME   TO WS-RPT-ORIGINAL
+013200         MOVE BJB-ENTRY-CHAR (2)   TO WS-RPT-EXPECTED
+013300         WRITE RPT-LINE FROM WS-RPT-DETAIL
+013400     END-IF.
+013500 2200-EXIT.
+013600     EXIT.
+013700*----------------------------------------------------------------*
+013800*    8000-READ-TRANSACTION
+013900*----------------------------------------------------------------*
+014000 8000-READ-TRANSACTION.
+014100     READ TRANSACTION-FILE
+014200         AT END
+014300             SET WS-EOF-REACHED TO TRUE
+014400     END-READ.
+014500 8000-EXIT.
+014600     EXIT.
+014700*----------------------------------------------------------------*
+014800*    9000-TERMINATE - CLOSE FILES AND DISPLAY THE RUN SUMMARY
+014900*----------------------------------------------------------------*
+015000 9000-TERMINATE.
+015100     MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-DISP.
+015200     MOVE SPACES TO RPT-LINE.
+015300     STRING "TOTAL EXCEPTIONS: " WS-EXCEPTION-DISP
+015400             DELIMITED BY SIZE INTO RPT-LINE.
+015500     WRITE RPT-LINE.
+015600     CLOSE TRANSACTION-FILE EXCEPTION-RPT-FILE.
+015700     DISPLAY "BASESCAN COMPLETE - EXCEPTIONS=" WS-EXCEPTION-COUNT.
+015800 9000-EXIT.
+015900     EXIT.
+016000
+016100
+016200
