@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                   BASEMAINT.
+000300 AUTHOR.                       KJM.
+000400 INSTALLATION.                 DATA PROCESSING.
+000500 DATE-WRITTEN.                 08/07/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY
+000900*
+001000*  DATE       BY   DESCRIPTION
+001100*  ---------- ---- -------------------------------------------
+001200*  2026-08-07 KJM  ORIGINAL ISSUE.  LETS AN OPERATIONS SUPER-
+001300*                  VISOR ADD, RETIRE, OR RENAME THE ACTION
+001400*                  CODES BASE_JB VALIDATES AGAINST, WITHOUT A
+001500*                  PROGRAM RECOMPILE.  BASE_JB RELOADS ACTCDTBL
+001600*                  EVERY TIME IT RUNS, SO CHANGES MADE HERE
+001700*                  TAKE EFFECT ON THE VERY NEXT CALL.
+001800*  2026-08-08 KJM  5000-RENAME-CODE NOW CHECKS THAT THE NEW
+001900*                  CODE ISN'T ALREADY IN USE BEFORE DELETING
+002000*                  THE OLD RECORD, AND THE REWRITE ITSELF IS
+002100*                  GUARDED WITH INVALID KEY, SO A COLLISION
+002200*                  REJECTS THE RENAME INSTEAD OF LOSING BOTH
+002300*                  THE OLD AND NEW RECORD.
+002400*  2026-08-08 KJM  WS-SCR-CODE AND WS-SCR-NEW-CODE ARE NOW
+002500*                  UPPERCASED AS SOON AS THEY COME OFF THE
+002600*                  SCREEN.  BASE_JB ALWAYS VALIDATES ACTION
+002700*                  CODES IN UPPERCASE, SO A CODE KEYED IN
+002800*                  LOWERCASE HERE WOULD GO INTO ACTCDTBL AND
+002900*                  THEN NEVER MATCH A NORMALIZED ENTRY.
+003000*----------------------------------------------------------------*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.              IBM-370.
+003400 OBJECT-COMPUTER.              IBM-370.
+003500 SPECIAL-NAMES.
+003600     CONSOLE IS CRT.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT ACTION-CODE-TABLE ASSIGN TO ACTCDTBL
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS ACTCD-CODE
+004300         FILE STATUS IS WS-FILE-STATUS.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600*----------------------------------------------------------------*
+004700*    ACTION-CODE-TABLE - SAME LAYOUT BASE_JB READS AT RUN TIME.
+004800*----------------------------------------------------------------*
+004900 FD  ACTION-CODE-TABLE.
+005000     COPY ACTCDFLD.
+005100 WORKING-STORAGE SECTION.
+005200 77  WS-FILE-STATUS             PIC X(02).
+005300 77  WS-DONE-SW                 PIC X(01) VALUE "N".
+005400     88  WS-DONE                VALUE "Y".
+005500 77  WS-MSG                     PIC X(40) VALUE SPACES.
+005600 01  WS-SCREEN-FIELDS.
+005700     05  WS-SCR-FUNCTION        PIC X(01).
+005800         88  WS-FN-ADD          VALUE "A".
+005900         88  WS-FN-RETIRE       VALUE "R".
+006000         88  WS-FN-RENAME       VALUE "M".
+006100         88  WS-FN-VIEW         VALUE "V".
+006200         88  WS-FN-EXIT         VALUE "X".
+006300     05  WS-SCR-CODE            PIC X(01).
+006400     05  WS-SCR-DESC            PIC X(20).
+006500     05  WS-SCR-NEW-CODE        PIC X(01).
+006600*----------------------------------------------------------------*
+006700*    BASEMAINT-SCREEN - OPERATOR SCREEN FOR ACTCDTBL MAINTENANCE.
+006800*----------------------------------------------------------------*
+006900 SCREEN SECTION.
+007000 01  BASEMAINT-SCREEN.
+007100     05  BLANK SCREEN.
+007200     05  LINE 01 COLUMN 01 VALUE "BASEMAINT - ACTION CODE TABLE
+007300-        "MAINTENANCE".
+007400     05  LINE 03 COLUMN 01
+007500         VALUE "FUNCTION (A-ADD  R-RETIRE  M-RENAME  V-VIEW
+007600-        "X-EXIT): ".
+007700     05  LINE 03 COLUMN 54 PIC X(01)
+007800         TO WS-SCR-FUNCTION USING WS-SCR-FUNCTION.
+007900     05  LINE 05 COLUMN 01 VALUE "ACTION CODE..........: ".
+008000     05  LINE 05 COLUMN 24 PIC X(01)
+008100         TO WS-SCR-CODE USING WS-SCR-CODE.
+008200     05  LINE 06 COLUMN 01 VALUE "DESCRIPTION...........: ".
+008300     05  LINE 06 COLUMN 24 PIC X(20)
+008400         TO WS-SCR-DESC USING WS-SCR-DESC.
+008500     05  LINE 07 COLUMN 01 VALUE "NEW CODE (RENAME ONLY): ".
+008600     05  LINE 07 COLUMN 24 PIC X(01)
+008700         TO WS-SCR-NEW-CODE USING WS-SCR-NEW-CODE.
+008800     05  LINE 10 COLUMN 01 PIC X(40) FROM WS-MSG.
+008900 PROCEDURE DIVISION.
+009000*----------------------------------------------------------------*
+009100*    0000-MAINLINE
+009200*----------------------------------------------------------------*
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009500     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+009600         UNTIL WS-DONE.
+009700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009800     GOBACK.
+009900*----------------------------------------------------------------*
+010000*    1000-INITIALIZE - OPEN ACTCDTBL, CREATING IT THE FIRST TIME
+010100*    THIS PROGRAM IS EVER RUN AT A NEW SITE.
+010200*----------------------------------------------------------------*
+010300 1000-INITIALIZE.
+010400     OPEN I-O ACTION-CODE-TABLE.
+010500     IF WS-FILE-STATUS = "35"
+010600         OPEN OUTPUT ACTION-CODE-TABLE
+010700         CLOSE ACTION-CODE-TABLE
+010800         OPEN I-O ACTION-CODE-TABLE
+010900     END-IF.
+011000 1000-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------*
+011300*    2000-PROCESS-REQUEST - PAINT THE SCREEN, READ THE OPERATOR'S
+011400*    ENTRY, AND DISPATCH TO THE REQUESTED FUNCTION.
+011500*----------------------------------------------------------------*
+011600 2000-PROCESS-REQUEST.
+011700     MOVE SPACES TO WS-MSG.
+011800     DISPLAY BASEMAINT-SCREEN.
+011900     ACCEPT BASEMAINT-SCREEN.
+012000     PERFORM 2050-NORMALIZE-CODES THRU 2050-EXIT.
+012100     EVALUATE TRUE
+012200         WHEN WS-FN-ADD
+012300             PERFORM 3000-ADD-CODE THRU 3000-EXIT
+012400         WHEN WS-FN-RETIRE
+012500             PERFORM 4000-RETIRE-CODE THRU 4000-EXIT
+012600         WHEN WS-FN-RENAME
+012700             PERFORM 5000-RENAME-CODE THRU 5000-EXIT
+012800         WHEN WS-FN-VIEW
+012900             PERFORM 6000-VIEW-CODE THRU 6000-EXIT
+013000         WHEN WS-FN-EXIT
+013100             SET WS-DONE TO TRUE
+013200         WHEN OTHER
+013300             MOVE "INVALID FUNCTION - USE A, R, M, V OR X"
+013400                 TO WS-MSG
+013500     END-EVALUATE.
+013600 2000-EXIT.
+013700     EXIT.
+013800*----------------------------------------------------------------*
+013900*    2050-NORMALIZE-CODES - FORCE THE ACTION CODE AND NEW CODE TO
+014000*    UPPERCASE SO ACTCDTBL STAYS IN THE CASE CONVENTION BASE_JB'S
+014100*    MODE "U" VALIDATION REQUIRES.
+014200*----------------------------------------------------------------*
+014300 2050-NORMALIZE-CODES.
+014400     CALL "C$TOUPPER" USING WS-SCR-CODE VALUE 1.
+014500     CALL "C$TOUPPER" USING WS-SCR-NEW-CODE VALUE 1.
+014600 2050-EXIT.
+014700     EXIT.
+014800*----------------------------------------------------------------*
+014900*    3000-ADD-CODE - ADD A NEW ACTIVE ACTION CODE
+015000*----------------------------------------------------------------*
+015100 3000-ADD-CODE.
+015200     MOVE WS-SCR-CODE TO ACTCD-CODE.
+015300     READ ACTION-CODE-TABLE
+015400         INVALID KEY
+015500             MOVE WS-SCR-DESC  TO ACTCD-DESC
+015600             MOVE "A"          TO ACTCD-STATUS
+015700             WRITE ACTCD-RECORD
+015800             MOVE "CODE ADDED" TO WS-MSG
+015900         NOT INVALID KEY
+016000             MOVE "CODE ALREADY EXISTS - USE RENAME"
+016100                 TO WS-MSG
+016200     END-READ.
+016300 3000-EXIT.
+016400     EXIT.
+016500*----------------------------------------------------------------*
+016600*    4000-RETIRE-CODE - MARK AN EXISTING CODE RETIRED.  BASE_JB
+016700*    SKIPS RETIRED CODES WHEN IT REBUILDS ITS IN-MEMORY TABLE.
+016800*----------------------------------------------------------------*
+016900 4000-RETIRE-CODE.
+017000     MOVE WS-SCR-CODE TO ACTCD-CODE.
+017100     READ ACTION-CODE-TABLE
+017200         INVALID KEY
+017300             MOVE "CODE NOT FOUND" TO WS-MSG
+017400         NOT INVALID KEY
+017500             MOVE "R" TO ACTCD-STATUS
+017600             REWRITE ACTCD-RECORD
+017700             MOVE "CODE RETIRED" TO WS-MSG
+017800     END-READ.
+017900 4000-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------*
+018200*    5000-RENAME-CODE - CHANGE AN EXISTING CODE'S LETTER, KEEPING
+018300*    ITS DESCRIPTION AND STATUS.  THE RECORD KEY ITSELF CANNOT BE
+018400*    REWRITTEN IN PLACE, SO THE OLD RECORD IS DELETED AND A NEW
+018500*    ONE WRITTEN UNDER THE NEW CODE - BUT ONLY AFTER 5100 HAS
+018600*    CONFIRMED THE NEW CODE IS NOT ALREADY TAKEN.
+018700*----------------------------------------------------------------*
+018800 5000-RENAME-CODE.
+018900     MOVE WS-SCR-CODE TO ACTCD-CODE.
+019000     READ ACTION-CODE-TABLE
+019100         INVALID KEY
+019200             MOVE "CODE NOT FOUND" TO WS-MSG
+019300         NOT INVALID KEY
+019400             MOVE ACTCD-DESC TO WS-SCR-DESC
+019500             PERFORM 5100-REWRITE-UNDER-NEW-CODE THRU 5100-EXIT
+019600     END-READ.
+019700 5000-EXIT.
+019800     EXIT.
+019900*----------------------------------------------------------------*
+020000*    5100-REWRITE-UNDER-NEW-CODE - REJECT THE RENAME IF THE NEW
+020100*    CODE IS ALREADY ON FILE, BEFORE TOUCHING THE OLD RECORD.
+020200*----------------------------------------------------------------*
+020300 5100-REWRITE-UNDER-NEW-CODE.
+020400     MOVE WS-SCR-NEW-CODE TO ACTCD-CODE.
+020500     READ ACTION-CODE-TABLE
+020600         INVALID KEY
+020700             PERFORM 5150-DELETE-AND-RENAME THRU 5150-EXIT
+020800         NOT INVALID KEY
+020900             MOVE "NEW CODE ALREADY EXISTS" TO WS-MSG
+021000     END-READ.
+021100 5100-EXIT.
+021200     EXIT.
+021300*----------------------------------------------------------------*
+021400*    5150-DELETE-AND-RENAME - THE NEW CODE IS CONFIRMED FREE, SO
+021500*    DELETE THE OLD RECORD AND WRITE IT BACK UNDER THE NEW CODE.
+021600*    THE WRITE IS STILL GUARDED AS A SAFETY NET IN CASE ANOTHER
+021700*    USER CLAIMS THE NEW CODE BETWEEN THE CHECK ABOVE AND HERE.
+021800*----------------------------------------------------------------*
+021900 5150-DELETE-AND-RENAME.
+022000     MOVE WS-SCR-CODE TO ACTCD-CODE.
+022100     DELETE ACTION-CODE-TABLE RECORD.
+022200     MOVE WS-SCR-NEW-CODE TO ACTCD-CODE.
+022300     MOVE WS-SCR-DESC     TO ACTCD-DESC.
+022400     MOVE "A"             TO ACTCD-STATUS.
+022500     WRITE ACTCD-RECORD
+022600         INVALID KEY
+022700             MOVE "RENAME FAILED - CODE IN USE" TO WS-MSG
+022800         NOT INVALID KEY
+022900             MOVE "CODE RENAMED" TO WS-MSG
+023000     END-WRITE.
+023100 5150-EXIT.
+023200     EXIT.
+023300*----------------------------------------------------------------*
+023400*    6000-VIEW-CODE - DISPLAY AN EXISTING CODE'S DESCRIPTION AND
+023500*    CURRENT STATUS
+023600*----------------------------------------------------------------*
+023700 6000-VIEW-CODE.
+023800     MOVE WS-SCR-CODE TO ACTCD-CODE.
+023900     READ ACTION-CODE-TABLE
+024000         INVALID KEY
+024100             MOVE "CODE NOT FOUND" TO WS-MSG
+024200         NOT INVALID KEY
+024300             STRING ACTCD-DESC DELIMITED BY SIZE
+024400                 " - " DELIMITED BY SIZE
+024500                 ACTCD-STATUS DELIMITED BY SIZE
+024600                 INTO WS-MSG
+024700     END-READ.
+024800 6000-EXIT.
+024900     EXIT.
+025000*----------------------------------------------------------------*
+025100*    9000-TERMINATE
+025200*----------------------------------------------------------------*
+025300 9000-TERMINATE.
+025400     CLOSE ACTION-CODE-TABLE.
+025500 9000-EXIT.
+025600     EXIT.
+025700
+025800
+025900
+026000
