@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------*
+000200*    TRANFLDS - ORDER TRANSACTION RECORD LAYOUT
+000300*
+000400*    DATE       BY   DESCRIPTION
+000500*    ---------- ---- -------------------------------------------
+000600*    2026-08-08 KJM  ORIGINAL ISSUE.  SHARED BY THE FILE-UPLOAD
+000700*                    AND BATCH-LOAD INTERFACES AND BY BASESCAN,
+000800*                    WHICH CHECKS THAT ACTION-CODE-TYPE AND
+000900*                    CUSTOMER-NAME-TYPE FIELDS LOADED OUTSIDE THE
+001000*                    ONLINE SCREENS STILL LOOK LIKE BASE_JB WOULD
+001100*                    HAVE LEFT THEM.
+001200*----------------------------------------------------------------*
+001300 01  TRAN-RECORD.
+001400     05  TRAN-ID                PIC X(08).
+001500     05  TRAN-ACTION-CODE       PIC X(01).
+001600     05  TRAN-CUSTOMER-NAME     PIC X(30).
+001700
+001800
