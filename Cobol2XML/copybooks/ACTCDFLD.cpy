@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------*
+000200*    ACTCDFLD - BASE_JB VALID ACTION CODE TABLE RECORD
+000300*
+000400*    DATE       BY   DESCRIPTION
+000500*    ---------- ---- -------------------------------------------
+000600*    2026-08-07 KJM  ORIGINAL ISSUE.  ONE RECORD PER ACTION CODE
+000700*                    RECOGNIZED BY BASE_JB.  MAINTAINED ONLINE
+000800*                    BY BASEMAINT SO THE TABLE CAN CHANGE
+000900*                    WITHOUT A PROGRAM RECOMPILE.
+001000*----------------------------------------------------------------*
+001100 01  ACTCD-RECORD.
+001200     05  ACTCD-CODE             PIC X(01).
+001300     05  ACTCD-DESC             PIC X(20).
+001400     05  ACTCD-STATUS           PIC X(01).
+001500         88  ACTCD-ACTIVE       VALUE "A".
+001600         88  ACTCD-RETIRED      VALUE "R".
+001700
+001800
