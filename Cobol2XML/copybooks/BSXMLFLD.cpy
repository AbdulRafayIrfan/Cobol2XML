@@ -0,0 +1,43 @@
+000100*----------------------------------------------------------------*
+000200*    BSXMLFLD - SHARED BASEXML CALLING INTERFACE
+000300*
+000400*    DATE       BY   DESCRIPTION
+000500*    ---------- ---- -------------------------------------------
+000600*    2026-08-05 KJM  ORIGINAL ISSUE.  THE CALLER SUPPLIES A
+000700*                    REQUEST-XML DOCUMENT AND RECEIVES A
+000800*                    RESPONSE-XML DOCUMENT, SO ANY CHANNEL THAT
+000900*                    CAN BUILD AN XML STRING (THE WEB ORDER
+001000*                    CHANNEL, A FUTURE INTERFACE) CAN REUSE
+001100*                    BASE_JB'S FIELD RULES WITHOUT GOING THROUGH
+001200*                    A GREEN-SCREEN PROGRAM.
+001300*    2026-08-08 KJM  ADDED THE LEN TAG.  WITHOUT A CALLER-SUPPLIED
+001400*                    TARGET FIELD WIDTH, BASEXML HAD NO WAY TO
+001500*                    REPLICATE A SCREEN'S RIGHT-JUSTIFY-INTO-A-
+001600*                    FIXED-WIDTH-FIELD BEHAVIOR - THE VALUE TAG
+001700*                    ALONE ONLY GIVES THE RAW ENTRY, NOT THE
+001800*                    WIDTH OF THE FIELD IT CAME FROM.
+001900*
+002000*    REQUEST-XML LAYOUT (ONE FIELD PER CALL):
+002100*        <BASEREQUEST>
+002200*            <VALUE>raw field value, up to 32 bytes</VALUE>
+002300*            <LEN>target field width, 3 digits, 001-032</LEN>
+002400*            <MODE>U, L, OR A</MODE>
+002500*            <TYPE>C (ACTION CODE) OR F (FREE TEXT)</TYPE>
+002600*            <TERMID>calling terminal id</TERMID>
+002700*            <USERID>calling user id</USERID>
+002800*        </BASEREQUEST>
+002900*
+003000*    RESPONSE-XML LAYOUT:
+003100*        <BASERESPONSE>
+003200*            <NORMALIZED>the justified/case-folded
+003300*                value</NORMALIZED>
+003400*            <RETURNCODE>BASE_JB's two-byte return
+003500*                code</RETURNCODE>
+003600*            <STATUS>OK OR REJECTED</STATUS>
+003700*        </BASERESPONSE>
+003800*----------------------------------------------------------------*
+003900 01  BSXML-CALL-PARMS.
+004000     05  BSXML-REQUEST          PIC X(250).
+004100     05  BSXML-RESPONSE         PIC X(250).
+004200
+004300
