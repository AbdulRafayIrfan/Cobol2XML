@@ -0,0 +1,47 @@
+000100*----------------------------------------------------------------*
+000200*    BASEFLDS - SHARED BASE_JB CALLING INTERFACE
+000300*
+000400*    DATE       BY   DESCRIPTION
+000500*    ---------- ---- -------------------------------------------
+000600*    2026-08-05 KJM  ORIGINAL ISSUE.  PULLED OUT OF BASE_JB'S
+000700*                    LINKAGE SECTION SO EVERY CALLING PROGRAM
+000800*                    COPYS THE SAME FIELD LAYOUT INSTEAD OF
+000900*                    HAND-DECLARING ITS OWN AND RISKING DRIFT.
+001000*    2026-08-08 KJM  ADDED BJB-SUPPRESS-AUDIT-SW SO A BATCH OR
+001100*                    TEST DRIVER THAT CALLS BASE_JB MANY TIMES
+001200*                    A NIGHT CAN OPT OUT OF WRITING TO THE LIVE
+001300*                    BASE-AUDIT-LOG.  THIS FIELD CARRIES NO
+001400*                    VALUE CLAUSE BECAUSE THIS COPYBOOK IS USED
+001500*                    IN BOTH LINKAGE SECTION AND WORKING-STORAGE
+001600*                    - EVERY CALLER MUST MOVE "Y" OR "N" TO IT
+001700*                    BEFORE CALLING BASE_JB.
+001800*
+001900*    THE CALLER SUPPLIES THE CALLING TERMINAL/USER ID AND A
+002000*    COUNT OF FIELDS FOLLOWED BY A TABLE OF NAME/LENGTH/MODE/
+002100*    TYPE ENTRIES.  BASE_JB EDITS ONE ENTRY PER OCCURRENCE, IN
+002200*    TABLE ORDER, AND RETURNS BJB-RETURN-CODE FOR EACH.
+002300*----------------------------------------------------------------*
+002400 01  BJB-CALL-PARMS.
+002500     05  BJB-TERM-ID            PIC X(08).
+002600     05  BJB-USER-ID            PIC X(08).
+002700     05  BJB-FIELD-COUNT        PIC 9(02) COMP-3.
+002800     05  BJB-SUPPRESS-AUDIT-SW  PIC X(01).
+002900         88  BJB-SUPPRESS-AUDIT VALUE "Y".
+003000     05  BJB-FIELD-TABLE OCCURS 1 TO 20 TIMES
+003100             DEPENDING ON BJB-FIELD-COUNT
+003200             INDEXED BY BJB-FLD-X.
+003300         10  BJB-ENTRY-CHAR     PIC X(32).
+003400         10  BJB-ENTRY-LEN      PIC 9(03) COMP-3.
+003500         10  BJB-ENTRY-MODE     PIC X(01).
+003600             88  BJB-MODE-UPPER VALUE "U".
+003700             88  BJB-MODE-LOWER VALUE "L".
+003800             88  BJB-MODE-ASIS  VALUE "A".
+003900         10  BJB-ENTRY-TYPE     PIC X(01).
+004000             88  BJB-TYPE-ACTCD VALUE "C".
+004100             88  BJB-TYPE-TEXT  VALUE "F".
+004200         10  BJB-RETURN-CODE    PIC X(02).
+004300             88  BJB-FLD-OK     VALUE "00".
+004400             88  BJB-FLD-BADCD  VALUE "10".
+004500
+004600
+004700
