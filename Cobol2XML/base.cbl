@@ -1,15 +1,337 @@
-identification division.
-
-program-id.  base_jb.
-
-
-date-written.  7-jul-1995 - mb.
-
-data division.
-working-storage section.
-
-procedure division.
-
-call "c$justify" using entry_char "R".
-
-call "c$toupper" using entry_char, value 16.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                   BASE_JB.
+000300 AUTHOR.                       M BRENNAN.
+000400 INSTALLATION.                 DATA PROCESSING.
+000500 DATE-WRITTEN.                 07/07/1995.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY
+000900*
+001000*  DATE       BY   DESCRIPTION
+001100*  ---------- ---- -------------------------------------------
+001200*  1995-07-07 MB   ORIGINAL ISSUE - JUSTIFY/UPPERCASE A SINGLE
+001300*                  UNQUALIFIED ENTRY-CHAR FIELD FOR SCREEN
+001400*                  ACTION-CODE EDITING.
+001500*  2026-08-03 KJM  REBUILT AS A TABLE-DRIVEN, MULTI-FIELD EDIT
+001600*                  ROUTINE.  CALLERS NOW PASS A FIELD COUNT AND
+001700*                  A TABLE OF NAME/LENGTH/MODE ENTRIES INSTEAD
+001800*                  OF RELYING ON A SINGLE HARDCODED FIELD.
+001900*  2026-08-03 KJM  ADDED VALID ACTION CODE EDIT.  FIELDS FLAGGED
+002000*                  AS TYPE "C" ARE COMPARED AGAINST THE VALID
+002100*                  ACTION CODE TABLE AND FAIL THE CALL WITH A
+002200*                  NON-ZERO RETURN CODE WHEN NOT FOUND.
+002300*  2026-08-04 KJM  ADDED BASE-AUDIT-LOG.  EVERY FIELD NORMALIZED
+002400*                  BY THIS ROUTINE NOW WRITES A BEFORE/AFTER
+002500*                  AUDIT RECORD, KEYED BY THE CALLING TERMINAL
+002600*                  AND USER ID SUPPLIED IN BJB-CALL-PARMS.
+002700*  2026-08-05 KJM  BJB-ENTRY-MODE NOW SUPPORTS "L" (LOWERCASE)
+002800*                  AND "A" (AS-ENTERED, NO CASE-FOLD) SO FREE-
+002900*                  TEXT FIELDS CAN SHARE THIS ROUTINE WITHOUT
+003000*                  BEING FORCED TO UPPERCASE.
+003100*  2026-08-05 KJM  MOVED THE SHARED CALLING LAYOUT OUT TO THE
+003200*                  BASEFLDS COPYBOOK.
+003300*  2026-08-06 KJM  CASE-FOLDING NOW ALSO CONVERTS LATIN-1
+003400*                  ACCENTED CHARACTERS (THE WEB ORDER CHANNEL
+003500*                  SENDS CUSTOMER NAMES WITH THEM) - C$TOUPPER
+003600*                  AND C$TOLOWER ONLY KNEW THE 1995 CODESET.
+003700*                  SWITCHED BASE-AUDIT-LOG TO ORGANIZATION
+003800*                  SEQUENTIAL SINCE ACCENTED BYTES COULD FAIL
+003900*                  LINE SEQUENTIAL'S TEXT VALIDATION.
+004000*  2026-08-07 KJM  THE VALID ACTION CODE TABLE IS NOW LOADED AT
+004100*                  RUN TIME FROM THE ACTCDTBL FILE MAINTAINED BY
+004200*                  BASEMAINT, INSTEAD OF BEING HARDCODED HERE.
+004300*                  IF ACTCDTBL IS MISSING OR EMPTY THE ORIGINAL
+004400*                  A/D/M/V DEFAULTS ARE USED SO EXISTING SITES
+004500*                  KEEP WORKING UNTIL THE TABLE IS POPULATED.
+004600*  2026-08-08 KJM  BASE-AUDIT-LOG NOW HAS A FILE STATUS AND
+004700*                  CREATES ITSELF ON FIRST OPEN INSTEAD OF
+004800*                  ABENDING A NEW SITE THAT HAS NOT SEEDED THE
+004900*                  FILE YET.  ALSO ADDED BJB-SUPPRESS-AUDIT SO
+005000*                  BATCH CALLERS (BASETEST, BASESCAN) CAN OPT
+005100*                  OUT OF WRITING SYNTHETIC ENTRIES INTO THE
+005200*                  PRODUCTION AUDIT TRAIL.  C$JUSTIFY IS NOW
+005300*                  ONLY CALLED FOR TYPE "C" ACTION-CODE FIELDS -
+005400*                  RIGHT-JUSTIFYING A TYPE "F" FREE-TEXT FIELD
+005500*                  SHOVED ITS LEFT-JUSTIFIED TEXT TO THE RIGHT
+005600*                  END OF THE FIELD, WHICH BROKE EVERY FREE-TEXT
+005700*                  CONSUMER (BASESCAN'S CUSTOMER-NAME COMPARE,
+005800*                  BASEXML'S NORMALIZED RESPONSE).
+005900*  2026-08-08 KJM  2100-EDIT-ONE-FIELD NOW CLAMPS THE CALLER-
+006000*                  SUPPLIED BJB-ENTRY-LEN TO 1-32 BEFORE IT IS
+006100*                  USED AS A REFERENCE-MODIFICATION LENGTH AGAINST
+006200*                  THE 32-BYTE BJB-ENTRY-CHAR.  THIS ROUTINE IS
+006300*                  SUPPOSED TO BE THE ONE TRUSTED PLACE THAT
+006400*                  VALIDATES AN ENTRY, SO THE CLAMP BELONGS HERE
+006500*                  RATHER THAN BEING LEFT TO EVERY CALLER (BASEXML
+006600*                  ALREADY HAD TO DO THIS ITSELF BEFORE CALLING).
+006700*----------------------------------------------------------------*
+006800 ENVIRONMENT DIVISION.
+006900 CONFIGURATION SECTION.
+007000 SOURCE-COMPUTER.              IBM-370.
+007100 OBJECT-COMPUTER.              IBM-370.
+007200 INPUT-OUTPUT SECTION.
+007300 FILE-CONTROL.
+007400     SELECT BASE-AUDIT-LOG ASSIGN TO BASAUDT
+007500         ORGANIZATION IS SEQUENTIAL
+007600         FILE STATUS IS BJB-AUDIT-FILE-STATUS.
+007700     SELECT ACTION-CODE-TABLE ASSIGN TO ACTCDTBL
+007800         ORGANIZATION IS INDEXED
+007900         ACCESS MODE IS SEQUENTIAL
+008000         RECORD KEY IS ACTCD-CODE
+008100         FILE STATUS IS BJB-ACTCD-FILE-STATUS.
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400*----------------------------------------------------------------*
+008500*    BASE-AUDIT-LOG - ONE RECORD PER FIELD NORMALIZED, SO A
+008600*    DISPUTED ENTRY CAN BE TRACED BACK TO THE ORIGINAL KEYSTROKE.
+008700*----------------------------------------------------------------*
+008800 FD  BASE-AUDIT-LOG.
+008900 01  BASE-AUDIT-REC.
+009000     05  AUD-TERM-ID            PIC X(08).
+009100     05  AUD-USER-ID            PIC X(08).
+009200     05  AUD-ORIGINAL-VALUE     PIC X(32).
+009300     05  AUD-NORMAL-VALUE       PIC X(32).
+009400     05  AUD-RETURN-CODE        PIC X(02).
+009500     05  AUD-LOG-DATE           PIC 9(08).
+009600     05  AUD-LOG-TIME           PIC 9(08).
+009700*----------------------------------------------------------------*
+009800*    ACTION-CODE-TABLE - OPERATOR-MAINTAINED VALID ACTION CODES.
+009900*    MAINTAINED ONLINE BY BASEMAINT, READ HERE AT INITIALIZATION.
+010000*----------------------------------------------------------------*
+010100 FD  ACTION-CODE-TABLE.
+010200     COPY ACTCDFLD.
+010300 WORKING-STORAGE SECTION.
+010400*----------------------------------------------------------------*
+010500*    BJB-ACCENT-LOWER / BJB-ACCENT-UPPER - LATIN-1 ACCENTED
+010600*    CHARACTER PAIRS, IN MATCHING POSITIONAL ORDER, USED TO
+010700*    EXTEND C$TOUPPER/C$TOLOWER'S CASE-FOLD TO ACCENTED TEXT.
+010800*----------------------------------------------------------------*
+010900 01  BJB-ACCENT-LOWER.
+011000     05  FILLER  PIC X(25) VALUE
+011100         X"E0E1E2E3E4E5E8E9EAEBECEDEEEFF2F3F4F5F6F9FAFBFCF1E7".
+011200 01  BJB-ACCENT-UPPER.
+011300     05  FILLER  PIC X(25) VALUE
+011400         X"C0C1C2C3C4C5C8C9CACBCCCDCECFD2D3D4D5D6D9DADBDCD1C7".
+011500*----------------------------------------------------------------*
+011600*    BJB-DEFAULT-ACTION-CODES - FALLBACK ACTION CODES USED ONLY
+011700*    WHEN ACTCDTBL CANNOT BE OPENED OR HAS NO ACTIVE ENTRIES, SO
+011800*    A SITE THAT HAS NOT YET RUN BASEMAINT KEEPS WORKING.
+011900*----------------------------------------------------------------*
+012000 01  BJB-DEFAULT-ACTION-CODES.
+012100     05  FILLER                 PIC X(01) VALUE "A".
+012200     05  FILLER                 PIC X(01) VALUE "D".
+012300     05  FILLER                 PIC X(01) VALUE "M".
+012400     05  FILLER                 PIC X(01) VALUE "V".
+012500 01  BJB-DEFAULT-ACTION-TABLE REDEFINES BJB-DEFAULT-ACTION-CODES.
+012600     05  BJB-DEFAULT-CODE       PIC X(01) OCCURS 4 TIMES.
+012700*----------------------------------------------------------------*
+012800*    BJB-ACTION-CODE-TABLE - THE LIVE IN-MEMORY COPY OF THE
+012900*    ACTIVE ACTION CODES, LOADED FROM ACTCDTBL BY 1100-LOAD-
+013000*    ACTION-CODES EACH TIME BASE_JB IS CALLED.
+013100*----------------------------------------------------------------*
+013200 01  BJB-ACTION-CODE-TABLE.
+013300     05  BJB-ACTCD-ENTRY OCCURS 50 TIMES
+013400             INDEXED BY BJB-ACTCD-X.
+013500         10  BJB-ACTCD-CODE     PIC X(01).
+013600 77  BJB-ACTCD-COUNT            PIC 9(02) COMP-3 VALUE 0.
+013700 77  BJB-ACTCD-FILE-STATUS      PIC X(02).
+013800 77  BJB-AUDIT-FILE-STATUS      PIC X(02).
+013900 01  BJB-AUDIT-DATE-TIME.
+014000     05  BJB-AUDIT-DATE         PIC 9(08).
+014100     05  BJB-AUDIT-TIME         PIC 9(08).
+014200 77  BJB-CODE-SUB               PIC 9(02) COMP-3.
+014300 77  BJB-CODE-FOUND-SW          PIC X(01) VALUE "N".
+014400     88  BJB-CODE-FOUND         VALUE "Y".
+014500 77  BJB-ORIGINAL-VALUE         PIC X(32).
+014600 LINKAGE SECTION.
+014700*----------------------------------------------------------------*
+014800     COPY BASEFLDS.
+014900 PROCEDURE DIVISION USING BJB-CALL-PARMS.
+015000*----------------------------------------------------------------*
+015100*    0000-MAINLINE
+015200*----------------------------------------------------------------*
+015300 0000-MAINLINE.
+015400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015500     PERFORM 2000-EDIT-FIELDS THRU 2000-EXIT.
+015600     PERFORM 1900-TERMINATE THRU 1900-EXIT.
+015700     GOBACK.
+015800*----------------------------------------------------------------*
+015900*    1000-INITIALIZE
+016000*----------------------------------------------------------------*
+016100 1000-INITIALIZE.
+016200     ACCEPT BJB-AUDIT-DATE FROM DATE YYYYMMDD.
+016300     ACCEPT BJB-AUDIT-TIME FROM TIME.
+016400     IF NOT BJB-SUPPRESS-AUDIT
+016500         PERFORM 1050-OPEN-AUDIT-LOG THRU 1050-EXIT
+016600     END-IF.
+016700     PERFORM 1100-LOAD-ACTION-CODES THRU 1100-EXIT.
+016800 1000-EXIT.
+016900     EXIT.
+017000*----------------------------------------------------------------*
+017100*    1050-OPEN-AUDIT-LOG - OPEN FOR EXTEND, CREATING THE FILE ON
+017200*    THE FIRST CALL EVER MADE AT A NEW SITE INSTEAD OF ABENDING.
+017300*----------------------------------------------------------------*
+017400 1050-OPEN-AUDIT-LOG.
+017500     OPEN EXTEND BASE-AUDIT-LOG.
+017600     IF BJB-AUDIT-FILE-STATUS = "35"
+017700         OPEN OUTPUT BASE-AUDIT-LOG
+017800         CLOSE BASE-AUDIT-LOG
+017900         OPEN EXTEND BASE-AUDIT-LOG
+018000     END-IF.
+018100 1050-EXIT.
+018200     EXIT.
+018300*----------------------------------------------------------------*
+018400*    1100-LOAD-ACTION-CODES - BUILD THE LIVE ACTION CODE TABLE
+018500*    FROM ACTCDTBL, FALLING BACK TO THE HARDCODED DEFAULTS WHEN
+018600*    THE FILE IS MISSING OR HAS NO ACTIVE ENTRIES.
+018700*----------------------------------------------------------------*
+018800 1100-LOAD-ACTION-CODES.
+018900     MOVE 0 TO BJB-ACTCD-COUNT.
+019000     OPEN INPUT ACTION-CODE-TABLE.
+019100     IF BJB-ACTCD-FILE-STATUS = "00"
+019200         PERFORM 1150-READ-ONE-CODE THRU 1150-EXIT
+019300             UNTIL BJB-ACTCD-FILE-STATUS NOT = "00"
+019400         CLOSE ACTION-CODE-TABLE
+019500     END-IF.
+019600     IF BJB-ACTCD-COUNT = 0
+019700         PERFORM 1180-LOAD-DEFAULT-CODES THRU 1180-EXIT
+019800     END-IF.
+019900 1100-EXIT.
+020000     EXIT.
+020100 1150-READ-ONE-CODE.
+020200     READ ACTION-CODE-TABLE NEXT RECORD.
+020300     IF BJB-ACTCD-FILE-STATUS = "00"
+020400             AND ACTCD-ACTIVE
+020500             AND BJB-ACTCD-COUNT < 50
+020600         ADD 1 TO BJB-ACTCD-COUNT
+020700         MOVE ACTCD-CODE
+020800             TO BJB-ACTCD-CODE (BJB-ACTCD-COUNT)
+020900     END-IF.
+021000 1150-EXIT.
+021100     EXIT.
+021200 1180-LOAD-DEFAULT-CODES.
+021300     PERFORM 1190-LOAD-ONE-DEFAULT THRU 1190-EXIT
+021400         VARYING BJB-CODE-SUB FROM 1 BY 1
+021500         UNTIL BJB-CODE-SUB > 4.
+021600 1180-EXIT.
+021700     EXIT.
+021800 1190-LOAD-ONE-DEFAULT.
+021900     ADD 1 TO BJB-ACTCD-COUNT.
+022000     MOVE BJB-DEFAULT-CODE (BJB-CODE-SUB)
+022100         TO BJB-ACTCD-CODE (BJB-ACTCD-COUNT).
+022200 1190-EXIT.
+022300     EXIT.
+022400*----------------------------------------------------------------*
+022500*    1900-TERMINATE
+022600*----------------------------------------------------------------*
+022700 1900-TERMINATE.
+022800     IF NOT BJB-SUPPRESS-AUDIT
+022900         CLOSE BASE-AUDIT-LOG
+023000     END-IF.
+023100 1900-EXIT.
+023200     EXIT.
+023300*----------------------------------------------------------------*
+023400*    2000-EDIT-FIELDS - DRIVE ONE PASS OF 2100 PER TABLE ENTRY
+023500*----------------------------------------------------------------*
+023600 2000-EDIT-FIELDS.
+023700     PERFORM 2100-EDIT-ONE-FIELD THRU 2100-EXIT
+023800         VARYING BJB-FLD-X FROM 1 BY 1
+023900         UNTIL BJB-FLD-X > BJB-FIELD-COUNT.
+024000 2000-EXIT.
+024100     EXIT.
+024200*----------------------------------------------------------------*
+024300*    2100-EDIT-ONE-FIELD - CLAMP THE CALLER-SUPPLIED LENGTH TO
+024400*    1-32, RIGHT-JUSTIFY ACTION CODE FIELDS, CASE-FOLD, VALIDATE
+024500*    ACTION CODE FIELDS, THEN LOG THE BEFORE/AFTER AUDIT RECORD
+024600*----------------------------------------------------------------*
+024700 2100-EDIT-ONE-FIELD.
+024800     MOVE BJB-ENTRY-CHAR (BJB-FLD-X) TO BJB-ORIGINAL-VALUE.
+024900     IF BJB-ENTRY-LEN (BJB-FLD-X) < 1
+025000         MOVE 1 TO BJB-ENTRY-LEN (BJB-FLD-X)
+025100     END-IF.
+025200     IF BJB-ENTRY-LEN (BJB-FLD-X) > 32
+025300         MOVE 32 TO BJB-ENTRY-LEN (BJB-FLD-X)
+025400     END-IF.
+025500     IF BJB-TYPE-ACTCD (BJB-FLD-X)
+025600         CALL "C$JUSTIFY" USING
+025700             BJB-ENTRY-CHAR (BJB-FLD-X)
+025800                     (1:BJB-ENTRY-LEN (BJB-FLD-X)) "R"
+025900     END-IF.
+026000     EVALUATE TRUE
+026100         WHEN BJB-MODE-UPPER (BJB-FLD-X)
+026200             CALL "C$TOUPPER" USING
+026300                 BJB-ENTRY-CHAR (BJB-FLD-X)
+026400                     (1:BJB-ENTRY-LEN (BJB-FLD-X))
+026500                 VALUE BJB-ENTRY-LEN (BJB-FLD-X)
+026600             INSPECT BJB-ENTRY-CHAR (BJB-FLD-X)
+026700                 (1:BJB-ENTRY-LEN (BJB-FLD-X))
+026800                 CONVERTING BJB-ACCENT-LOWER
+026900                     TO BJB-ACCENT-UPPER
+027000         WHEN BJB-MODE-LOWER (BJB-FLD-X)
+027100             CALL "C$TOLOWER" USING
+027200                 BJB-ENTRY-CHAR (BJB-FLD-X)
+027300                     (1:BJB-ENTRY-LEN (BJB-FLD-X))
+027400                 VALUE BJB-ENTRY-LEN (BJB-FLD-X)
+027500             INSPECT BJB-ENTRY-CHAR (BJB-FLD-X)
+027600                 (1:BJB-ENTRY-LEN (BJB-FLD-X))
+027700                 CONVERTING BJB-ACCENT-UPPER
+027800                     TO BJB-ACCENT-LOWER
+027900         WHEN OTHER
+028000             CONTINUE
+028100     END-EVALUATE.
+028200     MOVE "00" TO BJB-RETURN-CODE (BJB-FLD-X).
+028300     IF BJB-TYPE-ACTCD (BJB-FLD-X)
+028400         PERFORM 3000-VALIDATE-ACTION-CODE THRU 3000-EXIT
+028500     END-IF.
+028600     IF NOT BJB-SUPPRESS-AUDIT
+028700         PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+028800     END-IF.
+028900 2100-EXIT.
+029000     EXIT.
+029100*----------------------------------------------------------------*
+029200*    3000-VALIDATE-ACTION-CODE - COMPARE THE RIGHTMOST BYTE OF
+029300*    THE NORMALIZED FIELD AGAINST THE VALID ACTION CODE TABLE
+029400*----------------------------------------------------------------*
+029500 3000-VALIDATE-ACTION-CODE.
+029600     MOVE "N" TO BJB-CODE-FOUND-SW.
+029700     PERFORM 3100-CHECK-ONE-CODE THRU 3100-EXIT
+029800         VARYING BJB-CODE-SUB FROM 1 BY 1
+029900         UNTIL BJB-CODE-SUB > BJB-ACTCD-COUNT
+030000             OR BJB-CODE-FOUND.
+030100     IF NOT BJB-CODE-FOUND
+030200         MOVE "10" TO BJB-RETURN-CODE (BJB-FLD-X)
+030300     END-IF.
+030400 3000-EXIT.
+030500     EXIT.
+030600 3100-CHECK-ONE-CODE.
+030700     IF BJB-ENTRY-CHAR (BJB-FLD-X) (BJB-ENTRY-LEN (BJB-FLD-X):1)
+030800             = BJB-ACTCD-CODE (BJB-CODE-SUB)
+030900         MOVE "Y" TO BJB-CODE-FOUND-SW
+031000     END-IF.
+031100 3100-EXIT.
+031200     EXIT.
+031300*----------------------------------------------------------------*
+031400*    4000-WRITE-AUDIT-RECORD - ONE RECORD PER FIELD NORMALIZED
+031500*----------------------------------------------------------------*
+031600 4000-WRITE-AUDIT-RECORD.
+031700     MOVE BJB-TERM-ID          TO AUD-TERM-ID.
+031800     MOVE BJB-USER-ID          TO AUD-USER-ID.
+031900     MOVE BJB-ORIGINAL-VALUE   TO AUD-ORIGINAL-VALUE.
+032000     MOVE BJB-ENTRY-CHAR (BJB-FLD-X) TO AUD-NORMAL-VALUE.
+032100     MOVE BJB-RETURN-CODE (BJB-FLD-X) TO AUD-RETURN-CODE.
+032200     MOVE BJB-AUDIT-DATE       TO AUD-LOG-DATE.
+032300     MOVE BJB-AUDIT-TIME       TO AUD-LOG-TIME.
+032400     WRITE BASE-AUDIT-REC.
+032500 4000-EXIT.
+032600     EXIT.
+032700
+032800
+032900
+033000
+033100
+033200
+033300
+033400
+033500
+033600
+033700
