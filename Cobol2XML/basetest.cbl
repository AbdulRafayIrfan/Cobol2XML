@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                   BASETEST.
+000300 AUTHOR.                       KJM.
+000400 INSTALLATION.                 DATA PROCESSING.
+000500 DATE-WRITTEN.                 08/04/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY
+000900*
+001000*  DATE       BY   DESCRIPTION
+001100*  ---------- ---- -------------------------------------------
+001200*  2026-08-04 KJM  ORIGINAL ISSUE.  NIGHTLY REGRESSION DRIVER
+001300*                  FOR BASE_JB AND ITS PLANNED SIBLING EDIT
+001400*                  ROUTINES.  READS A FILE OF SAMPLE ENTRY-CHAR
+001500*                  VALUES WITH EXPECTED NORMALIZED RESULTS,
+001600*                  CALLS BASE_JB AGAINST EACH ONE, AND PRODUCES
+001700*                  A PASS/FAIL REPORT.
+001800*  2026-08-08 KJM  SETS BJB-SUPPRESS-AUDIT-SW SO A REGRESSION
+001900*                  RUN DOESN'T LEAVE SYNTHETIC BATCH ENTRIES IN
+002000*                  BASE-AUDIT-LOG.  ALSO EXPANDED DATA/BASETEST.
+002100*                  DAT WITH CASES COVERING LOWERCASE MODE,
+002200*                  AS-ENTERED MODE, AND AN ACCENTED BYTE.
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.              IBM-370.
+002700 OBJECT-COMPUTER.              IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TEST-CASE-FILE ASSIGN TO TESTCASE
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT TEST-RPT-FILE ASSIGN TO TESTRPT
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TEST-CASE-FILE.
+003700 01  TC-RECORD.
+003800     05  TC-INPUT-VALUE         PIC X(32).
+003900     05  TC-ENTRY-LEN           PIC 9(03).
+004000     05  TC-ENTRY-MODE          PIC X(01).
+004100     05  TC-ENTRY-TYPE          PIC X(01).
+004200     05  TC-EXPECT-VALUE        PIC X(32).
+004300     05  TC-EXPECT-RETCD        PIC X(02).
+004400 FD  TEST-RPT-FILE.
+004500 01  RPT-LINE                   PIC X(100).
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-EOF-SW                  PIC X(01) VALUE "N".
+004800     88  WS-EOF-REACHED         VALUE "Y".
+004900 01  WS-CASE-NUMBER             PIC 9(05) COMP-3 VALUE 0.
+005000 77  WS-PASS-COUNT              PIC 9(05) COMP-3 VALUE 0.
+005100 77  WS-FAIL-COUNT              PIC 9(05) COMP-3 VALUE 0.
+005200 77  WS-PASS-DISP               PIC ZZZZ9.
+005300 77  WS-FAIL-DISP               PIC ZZZZ9.
+005400 01  WS-RPT-DETAIL.
+005500     05  FILLER                 PIC X(05) VALUE "CASE ".
+005600     05  WS-RPT-CASE-NO         PIC ZZZZ9.
+005700     05  FILLER                 PIC X(03) VALUE "  -".
+005800     05  WS-RPT-RESULT          PIC X(04).
+005900     05  FILLER                 PIC X(03) VALUE " - ".
+006000     05  WS-RPT-INPUT           PIC X(32).
+006100     05  FILLER                 PIC X(04) VALUE " -> ".
+006200     05  WS-RPT-ACTUAL          PIC X(32).
+006300*----------------------------------------------------------------*
+006400*    THE BASE_JB CALLING LAYOUT - SHARED COPYBOOK, SO THIS
+006500*    DRIVER CANNOT DRIFT OUT OF STEP WITH BASE_JB ITSELF.
+006600*----------------------------------------------------------------*
+006700     COPY BASEFLDS.
+006800 PROCEDURE DIVISION.
+006900*----------------------------------------------------------------*
+007000*    0000-MAINLINE
+007100*----------------------------------------------------------------*
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESS-CASES THRU 2000-EXIT
+007500         UNTIL WS-EOF-REACHED.
+007600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007700     GOBACK.
+007800*----------------------------------------------------------------*
+007900*    1000-INITIALIZE
+008000*----------------------------------------------------------------*
+008100 1000-INITIALIZE.
+008200     MOVE "BATCH001" TO BJB-TERM-ID.
+008300     MOVE "BASETEST" TO BJB-USER-ID.
+008400     MOVE "Y"        TO BJB-SUPPRESS-AUDIT-SW.
+008500     MOVE 1          TO BJB-FIELD-COUNT.
+008600     OPEN INPUT TEST-CASE-FILE.
+008700     OPEN OUTPUT TEST-RPT-FILE.
+008800     PERFORM 8000-READ-TEST-CASE THRU 8000-EXIT.
+008900 1000-EXIT.
+009000     EXIT.
+009100*----------------------------------------------------------------*
+009200*    2000-PROCESS-CASES - RUN ONE TEST CASE THROUGH BASE_JB AND
+009300*    COMPARE THE RESULT TO THE EXPECTED VALUE AND RETURN CODE
+009400*----------------------------------------------------------------*
+009500 2000-PROCESS-CASES.
+009600     ADD 1 TO WS-CASE-NUMBER.
+009700     MOVE TC-INPUT-VALUE  TO BJB-ENTRY-CHAR (1).
+009800     MOVE TC-ENTRY-LEN    TO BJB-ENTRY-LEN (1).
+009900     MOVE TC-ENTRY-MODE   TO BJB-ENTRY-MODE (1).
+010000     MOVE TC-ENTRY-TYPE   TO BJB-ENTRY-TYPE (1).
+010100     CALL "BASE_JB" USING BJB-CALL-PARMS.
+010200     MOVE WS-CASE-NUMBER  TO WS-RPT-CASE-NO.
+010300     MOVE TC-INPUT-VALUE  TO WS-RPT-INPUT.
+010400     MOVE BJB-ENTRY-CHAR (1) TO WS-RPT-ACTUAL.
+010500     IF BJB-ENTRY-CHAR (1) = TC-EXPECT-VALUE
+010600             AND BJB-RETURN-CODE (1) = TC-EXPECT-RETCD
+010700         MOVE "PASS" TO WS-RPT-RESULT
+010800         ADD 1 TO WS-PASS-COUNT
+010900     ELSE
+011000         MOVE "FAIL" TO WS-RPT-RESULT
+011100         ADD 1 TO WS-FAIL-COUNT
+011200     END-IF.
+011300     WRITE RPT-LINE FROM WS-RPT-DETAIL.
+011400     PERFORM 8000-READ-TEST-CASE THRU 8000-EXIT.
+011500 2000-EXIT.
+011600     EXIT.
+011700*----------------------------------------------------------------*
+011800*    8000-READ-TEST-CASE
+011900*----------------------------------------------------------------*
+012000 8000-READ-TEST-CASE.
+012100     READ TEST-CASE-FILE
+012200         AT END
+012300             SET WS-EOF-REACHED TO TRUE
+012400     END-READ.
+012500 8000-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------*
+012800*    9000-TERMINATE - CLOSE FILES AND DISPLAY THE RUN SUMMARY
+012900*----------------------------------------------------------------*
+013000 9000-TERMINATE.
+013100     MOVE WS-PASS-COUNT TO WS-PASS-DISP.
+013200     MOVE WS-FAIL-COUNT TO WS-FAIL-DISP.
+013300     MOVE SPACES TO RPT-LINE.
+013400     STRING "TOTAL PASS: " WS-PASS-DISP
+013500             "   TOTAL FAIL: " WS-FAIL-DISP
+013600             DELIMITED BY SIZE INTO RPT-LINE.
+013700     WRITE RPT-LINE.
+013800     CLOSE TEST-CASE-FILE TEST-RPT-FILE.
+013900     DISPLAY "BASETEST COMPLETE - PASS=" WS-PASS-COUNT
+014000             " FAIL=" WS-FAIL-COUNT.
+014100 9000-EXIT.
+014200     EXIT.
+014300
+014400
+014500
+014600
