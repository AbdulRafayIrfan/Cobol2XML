@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                   BASEXML.
+000300 AUTHOR.                       KJM.
+000400 INSTALLATION.                 DATA PROCESSING.
+000500 DATE-WRITTEN.                 08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*  MODIFICATION HISTORY
+000900*
+001000*  DATE       BY   DESCRIPTION
+001100*  ---------- ---- -------------------------------------------
+001200*  2026-08-08 KJM  ORIGINAL ISSUE.  XML REQUEST/RESPONSE FRONT
+001300*                  END FOR BASE_JB.  LETS THE WEB ORDER CHANNEL
+001400*                  AND OTHER NON-SCREEN INTERFACES RUN A FIELD
+001500*                  THROUGH THE SAME JUSTIFY/CASE-FOLD/ACTION-
+001600*                  CODE RULES THE TERMINAL SCREENS USE, WITHOUT
+001700*                  REIMPLEMENTING THEM.
+001800*  2026-08-08 KJM  REQUEST DOCUMENT NOW CARRIES A LEN TAG - THE
+001900*                  CALLER'S TARGET FIELD WIDTH - INSTEAD OF THE
+002000*                  WIDTH BEING GUESSED FROM THE TRIMMED VALUE
+002100*                  ITSELF, WHICH COULD NEVER GIVE C$JUSTIFY ANY
+002200*                  ROOM TO MOVE ANYTHING.  A MISSING OR ZERO LEN
+002300*                  FALLS BACK TO THE OLD TRIMMED-VALUE WIDTH.
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.              IBM-370.
+002800 OBJECT-COMPUTER.              IBM-370.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 77  WS-DISCARD                 PIC X(250).
+003200 77  WS-AFTER-TAG               PIC X(250).
+003300 77  WS-REQ-VALUE               PIC X(32).
+003400 77  WS-REQ-MODE                PIC X(01).
+003500 77  WS-REQ-TYPE                PIC X(01).
+003600 77  WS-REQ-TERMID              PIC X(08).
+003700 77  WS-REQ-USERID              PIC X(08).
+003800 77  WS-REQ-LEN                 PIC 9(03) COMP-3.
+003900 01  WS-REQ-LEN-TAG.
+004000     05  WS-REQ-LEN-TEXT        PIC X(03).
+004100 01  WS-REQ-LEN-TAG-NUM REDEFINES WS-REQ-LEN-TAG.
+004200     05  WS-REQ-LEN-NUMERIC     PIC 9(03).
+004300 77  WS-SCAN-POS                PIC 9(03) COMP-3.
+004400 77  WS-RESP-STATUS             PIC X(08).
+004500*----------------------------------------------------------------*
+004600*    THE BASE_JB CALLING LAYOUT - SHARED COPYBOOK, SO THIS
+004700*    SERVICE CANNOT DRIFT OUT OF STEP WITH BASE_JB ITSELF.
+004800*----------------------------------------------------------------*
+004900     COPY BASEFLDS.
+005000 LINKAGE SECTION.
+005100*----------------------------------------------------------------*
+005200     COPY BSXMLFLD.
+005300 PROCEDURE DIVISION USING BSXML-CALL-PARMS.
+005400*----------------------------------------------------------------*
+005500*    0000-MAINLINE
+005600*----------------------------------------------------------------*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-PARSE-REQUEST THRU 1000-EXIT.
+005900     PERFORM 2000-EDIT-FIELD THRU 2000-EXIT.
+006000     PERFORM 3000-BUILD-RESPONSE THRU 3000-EXIT.
+006100     GOBACK.
+006200*----------------------------------------------------------------*
+006300*    1000-PARSE-REQUEST - PULL EACH TAG'S CONTENT OUT OF THE
+006400*    REQUEST DOCUMENT.  THIS SHOP HAS NO XML PARSER, SO THE TAGS
+006500*    ARE LOCATED BY UNSTRING RATHER THAN A DOM-STYLE READER.
+006600*----------------------------------------------------------------*
+006700 1000-PARSE-REQUEST.
+006800     PERFORM 1100-EXTRACT-VALUE  THRU 1100-EXIT.
+006900     PERFORM 1150-EXTRACT-LEN    THRU 1150-EXIT.
+007000     PERFORM 1200-EXTRACT-MODE   THRU 1200-EXIT.
+007100     PERFORM 1300-EXTRACT-TYPE   THRU 1300-EXIT.
+007200     PERFORM 1400-EXTRACT-TERMID THRU 1400-EXIT.
+007300     PERFORM 1500-EXTRACT-USERID THRU 1500-EXIT.
+007400     PERFORM 1600-COMPUTE-LENGTH THRU 1600-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007700 1100-EXTRACT-VALUE.
+007800     MOVE SPACES TO WS-DISCARD WS-AFTER-TAG WS-REQ-VALUE.
+007900     UNSTRING BSXML-REQUEST DELIMITED BY "<VALUE>"
+008000         INTO WS-DISCARD WS-AFTER-TAG.
+008100     UNSTRING WS-AFTER-TAG DELIMITED BY "</VALUE>"
+008200         INTO WS-REQ-VALUE WS-DISCARD.
+008300 1100-EXIT.
+008400     EXIT.
+008500*----------------------------------------------------------------*
+008600*    1150-EXTRACT-LEN - PULL THE CALLER'S TARGET FIELD WIDTH OUT
+008700*    OF THE REQUEST.  A MISSING LEN TAG LEAVES THIS NON-NUMERIC
+008800*    SO 1600-COMPUTE-LENGTH FALLS BACK TO THE TRIMMED-VALUE WIDTH.
+008900*----------------------------------------------------------------*
+009000 1150-EXTRACT-LEN.
+009100     MOVE SPACES TO WS-DISCARD WS-AFTER-TAG WS-REQ-LEN-TEXT.
+009200     UNSTRING BSXML-REQUEST DELIMITED BY "<LEN>"
+009300         INTO WS-DISCARD WS-AFTER-TAG.
+009400     UNSTRING WS-AFTER-TAG DELIMITED BY "</LEN>"
+009500         INTO WS-REQ-LEN-TEXT WS-DISCARD.
+009600 1150-EXIT.
+009700     EXIT.
+009800 1200-EXTRACT-MODE.
+009900     MOVE SPACES TO WS-DISCARD WS-AFTER-TAG WS-REQ-MODE.
+010000     UNSTRING BSXML-REQUEST DELIMITED BY "<MODE>"
+010100         INTO WS-DISCARD WS-AFTER-TAG.
+010200     UNSTRING WS-AFTER-TAG DELIMITED BY "</MODE>"
+010300         INTO WS-REQ-MODE WS-DISCARD.
+010400 1200-EXIT.
+010500     EXIT.
+010600 1300-EXTRACT-TYPE.
+010700     MOVE SPACES TO WS-DISCARD WS-AFTER-TAG WS-REQ-TYPE.
+010800     UNSTRING BSXML-REQUEST DELIMITED BY "<TYPE>"
+010900         INTO WS-DISCARD WS-AFTER-TAG.
+011000     UNSTRING WS-AFTER-TAG DELIMITED BY "</TYPE>"
+011100         INTO WS-REQ-TYPE WS-DISCARD.
+011200 1300-EXIT.
+011300     EXIT.
+011400 1400-EXTRACT-TERMID.
+011500     MOVE SPACES TO WS-DISCARD WS-AFTER-TAG WS-REQ-TERMID.
+011600     UNSTRING BSXML-REQUEST DELIMITED BY "<TERMID>"
+011700         INTO WS-DISCARD WS-AFTER-TAG.
+011800     UNSTRING WS-AFTER-TAG DELIMITED BY "</TERMID>"
+011900         INTO WS-REQ-TERMID WS-DISCARD.
+012000 1400-EXIT.
+012100     EXIT.
+012200 1500-EXTRACT-USERID.
+012300     MOVE SPACES TO WS-DISCARD WS-AFTER-TAG WS-REQ-USERID.
+012400     UNSTRING BSXML-REQUEST DELIMITED BY "<USERID>"
+012500         INTO WS-DISCARD WS-AFTER-TAG.
+012600     UNSTRING WS-AFTER-TAG DELIMITED BY "</USERID>"
+012700         INTO WS-REQ-USERID WS-DISCARD.
+012800 1500-EXIT.
+012900     EXIT.
+013000*----------------------------------------------------------------*
+013100*    1600-COMPUTE-LENGTH - USE THE CALLER-SUPPLIED LEN TAG AS THE
+013200*    TARGET FIELD WIDTH.  WHEN LEN IS ABSENT, NON-NUMERIC, OR OUT
+013300*    OF RANGE, FALL BACK TO THE RIGHTMOST NON-BLANK POSITION OF
+013400*    THE EXTRACTED VALUE, AS BEFORE.
+013500*----------------------------------------------------------------*
+013600 1600-COMPUTE-LENGTH.
+013700     IF WS-REQ-LEN-TEXT IS NUMERIC
+013800             AND WS-REQ-LEN-NUMERIC > 0
+013900             AND WS-REQ-LEN-NUMERIC NOT > 32
+014000         MOVE WS-REQ-LEN-NUMERIC TO WS-REQ-LEN
+014100     ELSE
+014200         PERFORM 1650-COMPUTE-LENGTH-FROM-VALUE THRU 1650-EXIT
+014300     END-IF.
+014400 1600-EXIT.
+014500     EXIT.
+014600*----------------------------------------------------------------*
+014700*    1650-COMPUTE-LENGTH-FROM-VALUE - RIGHTMOST NON-BLANK POSITION
+014800*    OF THE EXTRACTED VALUE.  A WHOLLY BLANK VALUE IS TREATED AS
+014900*    LENGTH 1 SINCE BASE_JB REQUIRES A POSITIVE ENTRY LENGTH.
+015000*----------------------------------------------------------------*
+015100 1650-COMPUTE-LENGTH-FROM-VALUE.
+015200     MOVE 32 TO WS-SCAN-POS.
+015300     PERFORM 1660-BACK-UP-ONE-POSITION THRU 1660-EXIT
+015400         UNTIL WS-REQ-VALUE (WS-SCAN-POS:1) NOT = SPACE
+015500             OR WS-SCAN-POS = 0.
+015600     IF WS-SCAN-POS = 0
+015700         MOVE 1 TO WS-REQ-LEN
+015800     ELSE
+015900         MOVE WS-SCAN-POS TO WS-REQ-LEN
+016000     END-IF.
+016100 1650-EXIT.
+016200     EXIT.
+016300 1660-BACK-UP-ONE-POSITION.
+016400     SUBTRACT 1 FROM WS-SCAN-POS.
+016500 1660-EXIT.
+016600     EXIT.
+016700*----------------------------------------------------------------*
+016800*    2000-EDIT-FIELD - RUN THE PARSED VALUE THROUGH BASE_JB
+016900*----------------------------------------------------------------*
+017000 2000-EDIT-FIELD.
+017100     MOVE WS-REQ-TERMID TO BJB-TERM-ID.
+017200     MOVE WS-REQ-USERID TO BJB-USER-ID.
+017300     MOVE 1             TO BJB-FIELD-COUNT.
+017400     MOVE "N"           TO BJB-SUPPRESS-AUDIT-SW.
+017500     MOVE SPACES        TO BJB-ENTRY-CHAR (1).
+017600     MOVE WS-REQ-VALUE  TO BJB-ENTRY-CHAR (1) (1:32).
+017700     MOVE WS-REQ-LEN    TO BJB-ENTRY-LEN (1).
+017800     MOVE WS-REQ-MODE   TO BJB-ENTRY-MODE (1).
+017900     MOVE WS-REQ-TYPE   TO BJB-ENTRY-TYPE (1).
+018000     CALL "BASE_JB" USING BJB-CALL-PARMS.
+018100 2000-EXIT.
+018200     EXIT.
+018300*----------------------------------------------------------------*
+018400*    3000-BUILD-RESPONSE
+018500*----------------------------------------------------------------*
+018600 3000-BUILD-RESPONSE.
+018700     IF BJB-FLD-OK (1)
+018800         MOVE "OK"       TO WS-RESP-STATUS
+018900     ELSE
+019000         MOVE "REJECTED" TO WS-RESP-STATUS
+019100     END-IF.
+019200     MOVE SPACES TO BSXML-RESPONSE.
+019300     STRING "<BASERESPONSE><NORMALIZED>" DELIMITED BY SIZE
+019400             BJB-ENTRY-CHAR (1) (1:WS-REQ-LEN) DELIMITED BY SIZE
+019500             "</NORMALIZED><RETURNCODE>" DELIMITED BY SIZE
+019600             BJB-RETURN-CODE (1) DELIMITED BY SIZE
+019700             "</RETURNCODE><STATUS>" DELIMITED BY SIZE
+019800             WS-RESP-STATUS DELIMITED BY SPACE
+019900             "</STATUS></BASERESPONSE>" DELIMITED BY SIZE
+020000             INTO BSXML-RESPONSE.
+020100 3000-EXIT.
+020200     EXIT.
+020300
+020400
+020500
